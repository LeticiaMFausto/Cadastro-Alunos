@@ -0,0 +1,167 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "RestauraAlunos".
+       author. "Leticia Fausto".
+       installation. "PC".
+       date-written. 08/08/2020.
+       date-compiled. 08/08/2020.
+
+      *>Utilitário de restauro: lê o backup sequencial gerado por
+      *>ExportaAlunos (BackupAlunos.dat) e recria arqCadAluno a partir
+      *>dele, registro a registro.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+           select arqCadAluno assign to "arqCadAluno.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-ind
+           alternate record key is fd-aluno with duplicates
+           file status is ws-fs-arqCadAluno.
+
+           select arqBackup assign to "BackupAlunos.dat"
+           organization is sequential
+           file status is ws-fs-arqBackup.
+
+           select arqControle assign to "arqControle.dat" *> Guarda o ultimo cod. de aluno usado
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-controle-chave
+           file status is ws-fs-arqControle.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqCadAluno.
+           copy ALUNO.
+
+       fd arqBackup
+           record contains 163 characters.
+       01  fd-alunos-backup                        pic x(163).
+
+       fd arqControle.
+           copy CONTROLE.
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqCadAluno                       pic  9(02).
+       77  ws-fs-arqBackup                         pic  9(02).
+       77  ws-fs-arqControle                       pic  9(02).
+
+           copy MSGERRO.
+
+       77  ws-total-restaurados                    pic 9(05) value 0.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqBackup
+           if ws-fs-arqBackup <> 00 then
+               move 1                                    to ws-msn-erro-ofsset
+               move ws-fs-arqBackup                      to ws-msn-erro-cod
+               move "Erro ao abrir arq. BackupAlunos.dat " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>Reconstroi o arqCadAluno do zero a partir do backup
+           open output arqCadAluno
+           if ws-fs-arqCadAluno <> 00 then
+               move 2                                    to ws-msn-erro-ofsset
+               move ws-fs-arqCadAluno                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqCadAluno "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>Zera tambem o controle de proximo cod. - ele será recalculado
+      *>a partir do arqCadAluno restaurado na próxima vez que um
+      *>cod. for atribuído (ver busca-maior-cod-existente)
+           open output arqControle
+           if ws-fs-arqControle <> 00 then
+               move 4                                      to ws-msn-erro-ofsset
+               move ws-fs-arqControle                      to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqControle.dat "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           perform until ws-fs-arqBackup = 10
+
+               read arqBackup next
+               if  ws-fs-arqBackup = 0 then
+                   move fd-alunos-backup    to fd-alunos
+                   write fd-alunos
+                   if ws-fs-arqCadAluno <> 0 then
+                       move 7                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+                       move "Erro ao gravar arq. arqCadAluno "  to ws-msn-erro-text
+                       perform finaliza-anormal
+                   else
+                       add 1 to ws-total-restaurados
+                   end-if
+               else
+                   if ws-fs-arqBackup <> 10 then
+                       move 3                                     to ws-msn-erro-ofsset
+                       move ws-fs-arqBackup                       to ws-msn-erro-cod
+                       move "Erro ao ler arq. BackupAlunos.dat "  to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+           end-perform
+
+           .
+       processamento-exit.
+           exit.
+
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqBackup
+           close arqCadAluno
+           close arqControle
+
+           display "Alunos restaurados: " ws-total-restaurados
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
