@@ -1,644 +1,1218 @@
-      $set sourceformat"free"
-
-      *>Divisão de identificação do programa
-       identification division.
-       program-id. "ExempoAlunos_11-03".
-       author. "Leticia Fausto".
-       installation. "PC".
-       date-written. 28/07/2020.
-       date-compiled. 28/07/2020.
-
-
-
-      *>Divisão para configuração do ambiente
-       environment division.
-       configuration section.
-           special-names. decimal-point is comma.
-
-      *>-----Declaração dos recursos externos
-       input-output section.
-       file-control.
-                                                          *>.DAT/ geralmente o que se ultiliza é essa extensão.
-           select arqCadAluno assign to "arqCadAluno.dat" *> Seleciona/cria o nome do arquivo e associa a um arquivo salvo no /C:
-           organization is indexed                        *> modo em que os dados estão organizados
-           access mode is dynamic                         *> modo como vou acessar eles
-           lock mode is automatic                         *> Trava de segurança para poder ter mais de um usuário ao mesmo tempo sem perda de dados
-           record key is fd-ind                           *> Chave de localização do ponteiro no arquivo
-           file status is ws-fs-arqCadAluno.              *> File Status - Status da última operação
-
-       i-o-control.
-
-      *>Declaração de variáveis
-       data division.
-
-      *>----Variaveis de arquivos
-       file section.
-       fd arqCadAluno.  *> inicio da declração das variaveis do arquivo
-       01  fd-alunos.
-           05  fd-ind                              pic 9(02).
-           05  fd-aluno                            pic x(25).
-           05  fd-endereco                         pic x(35).
-           05  fd-mae                              pic x(25).
-           05  fd-pai                              pic x(25).
-           05  fd-tel                              pic x(15).
-           05  fd-nota.
-               10  fd-nota1                        pic 9(02)v99.
-               10  fd-nota2                        pic 9(02)v99.
-               10  fd-nota3                        pic 9(02)v99.
-               10  fd-nota4                        pic 9(02)v99.
-
-      *>----Variaveis de trabalho
-       working-storage section.
-
-       77  ws-fs-arqCadAluno                       pic  9(02).
-
-       01 ws-msn-erro.
-          05 ws-msn-erro-ofsset                    pic 9(04).
-          05 filler                                pic x(01) value "-".
-          05 ws-msn-erro-cod                       pic 9(02).
-          05 filler                                pic x(01) value space.
-          05 ws-msn-erro-text                      pic x(42).
-
-
-       01  ws-alunos.
-           05  ws-ind                              pic 9(02).
-           05  ws-aluno                            pic x(25).
-           05  ws-endereco                         pic x(35).
-           05  ws-mae                              pic x(25).
-           05  ws-pai                              pic x(25).
-           05  ws-tel                              pic x(15).
-           05  ws-nota.
-               10  ws-nota1                        pic 9(02)v99.
-               10  ws-nota2                        pic 9(02)v99.
-               10  ws-nota3                        pic 9(02)v99.
-               10  ws-nota4                        pic 9(02)v99.
-
-
-       77  ws-sair                                  pic  x(01).
-           88  fechar-programa                      value "F" "f".
-           88  voltar-tela                          value "V" "v".
-
-       77  ws-menu                                  pic  x(02).
-
-
-
-
-
-      *>----Variaveis para comunicação entre programas
-       linkage section.
-
-
-      *>----Declaração de tela
-       screen section.
-
-      *>Declaração do corpo do programa
-       procedure division.
-
-
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-      *>------------------------------------------------------------------------
-      *>  Procedimentos de inicialização
-      *>------------------------------------------------------------------------
-       inicializa section.
-
-           open i-o arqCadAluno   *> open i-o abre o arquivo para leitura e escrita
-           if ws-fs-arqCadAluno  <> 00
-           and ws-fs-arqCadAluno <> 05 then
-               move 1                                    to ws-msn-erro-ofsset
-               move ws-fs-arqCadAluno                    to ws-msn-erro-cod
-               move "Erro ao abrir arq. arqCadAluno "    to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-
-
-
-
-
-           .
-       inicializa-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Processamento principal
-      *>------------------------------------------------------------------------
-       processamento section.
-
-           perform until fechar-programa
-
-               move space to ws-sair
-               display "'Ca'dastrar Aluno"
-               display "'Cn'Cadastrar Notas"
-               display "'Cc'Consulta Cadastro"
-               display "'De'letar"
-               display "'Al'terar"
-               accept ws-menu
-
-               evaluate ws-menu *>direcionando a variavel menu, para suas tarefas
-                   when = "Ca"
-                   *>Preciso cadastrar alguma coisa antes de consultar.
-                       perform cadastra-aluno
-
-                   when = "Cn"
-                       perform cadastrar-notas
-
-                   when = "Cc"
-                       perform consulta-cadastro
-
-
-                   when = "De"
-                       perform deletar-aluno
-
-                    when = "Al"
-                       perform alterar-aluno
-
-                   when other
-                       display "opcao invalida"
-               end-evaluate
-
-               display "'C'ontinuar"
-               display "'F' para fechar programa"
-               accept ws-sair
-           end-perform
-
-
-           .
-       processamento-exit.
-           exit.
-
-       consulta-indexada section.
-
-           display erase
-           perform until voltar-tela
-                      or ws-fs-arqCadAluno <> 0
-
-
-      *> -------------  Ler dados do arquivo
-               display "Informe o Cod. do aluno a ser consultado :"
-               accept ws-ind
-
-               move ws-ind to fd-ind
-               read arqCadAluno
-               if  ws-fs-arqCadAluno <> 0
-              *> and ws-fs-arqCadAluno <> 10 then *>final do arquivo
-                   if ws-fs-arqCadAluno = 23 then *>cod que não existe
-                       display "Codigo informado invalido!"
-                   else
-                       move 2                                   to ws-msn-erro-ofsset
-                       move ws-fs-arqCadAluno                   to ws-msn-erro-cod
-                       move "Erro ao ler arq. arqCadAluno "     to ws-msn-erro-text
-                       perform finaliza-anormal
-                   end-if
-               else
-
-                   move  fd-alunos       to  ws-alunos
-
-      *> -------------
-                   display "Cod        : "  ws-ind
-                   display "Aluno      : "  ws-aluno
-                   display "Endereço   : "  ws-endereco
-                   display "Pai        : "  ws-pai
-                   display "Mae        : "  ws-mae
-                   display "Telefone   : "  ws-tel
-                   display "   "
-                   display "Nota 1     : "  ws-nota1
-                   display "Nota 2     : "  ws-nota2
-                   display "Nota 3     : "  ws-nota3
-                   display "Nota 4     : "  ws-nota4
-
-
-                end-if
-
-
-               display "Deseja consultar mais um aluno? 'S'im ou 'V'oltar "
-               accept ws-sair
-
-           end-perform
-
-
-           .
-       consulta-indexada-exit.
-           exit.
-
-       cadastrar-notas section.
-
-           display erase
-           Display "Cod. do Aluno: "
-           accept ws-ind
-
-           display "Digite a nota1 :"
-           accept ws-nota1
-           display "Digite a nota2 :"
-           accept ws-nota2
-           display "Digite a nota3 :"
-           accept ws-nota3
-           display "Digite a nota4 :"
-           accept ws-nota4
-
-           move ws-ind    to  fd-ind    *>Direcionando o ponteiro para saber em que ind eu vou gravar.
-           read arqCadAluno
-           if ws-fs-arqCadAluno <> 0 then   *>Aqui fazendo teste de erros para saber que deu algo errado na leitura
-               if ws-fs-arqCadAluno = 23 then
-                   display "Cod. de Aluno não existe"
-               else
-                   move 7                                  to ws-msn-erro-ofsset
-                   move ws-fs-arqCadAluno                  to ws-msn-erro-cod
-                   move "Erro ao ler arq. arqCadAluno "    to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-           else
-               move ws-nota   to fd-nota
-               rewrite fd-alunos            *> reescreevendo no fd-alunos sem sobreescrever as informações já contidas
-               if ws-fs-arqCadAluno <> 0 then
-                   move 7                                   to ws-msn-erro-ofsset
-                   move ws-fs-arqCadAluno                   to ws-msn-erro-cod
-                   move "Erro ao gravar arq. arqCadAluno "  to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-
-           end-if
-
-
-           .
-       cadastrar-notas-exit.
-           exit.
-
-
-
-
-      *>------------------------------------------------------------------------
-      *>  Rotina de cadastro de alunos  - escreve no arquivo
-      *>------------------------------------------------------------------------
-       cadastra-aluno section.
-
-           display erase
-           perform until voltar-tela
-                      or (ws-fs-arqCadAluno <> 0
-                      and ws-fs-arqCadAluno <> 5)
-
-
-               perform busca-proximo-cod
-
-               display "Cod        : " ws-ind
-               display "Aluno      : "
-               accept  ws-aluno
-               display "Endereço   : "
-               accept  ws-endereco
-               display "Nome do Pai: "
-               accept  ws-pai
-               display "Nome da Mãe: "
-               accept  ws-mae
-               display "Telefone   : "
-               accept  ws-tel
-
-
-      *> -------------  Salvar dados no arquivo
-               move  ws-alunos       to  fd-alunos
-
-               write fd-alunos *> grava os dados no arquivo
-               if ws-fs-arqCadAluno <> 0 then   *>SEMPRE TESTAR O FILE STATUS
-                   display "File Status ao gravar arquivo: " ws-fs-arqCadAluno
-               end-if
-      *> -------------
-
-
-               display "Deseja cadastrar mais um aluno? 'S' ou 'V'oltar"
-               accept ws-sair
-
-
-
-           end-perform
-
-           .
-       cadastra-aluno-exit.
-           exit.
-
-
-       busca-proximo-cod section.
-
-
-           move 1 to fd-ind
-           start arqCadAluno *>posicionando o ponteiro e evitando o file status 46
-           if ws-fs-arqCadALuno = 0 then
-               perform until ws-fs-arqCadAluno = 10
-                   read arqCadAluno next  *> Lê os dados do arquivo
-                   if ws-fs-arqCadALuno <> 0
-                   and  ws-fs-arqCadAluno <> 10 then *>10 é fim do arquivo
-                       move 7                                   to ws-msn-erro-ofsset
-                       move ws-fs-arqCadAluno                   to ws-msn-erro-cod
-                       move "Erro ao ler arq. arqCadAluno "     to ws-msn-erro-text
-                       perform finaliza-anormal
-                   end-if
-               end-perform
-               move  fd-ind       to  ws-ind
-               add 1              to ws-ind
-           else
-               if ws-fs-arqCadAluno = 23 then  *> file status 23 é cog inexistente, isso quando é a primeira vez que eu entro.(tratamento)
-                   move 1 to fd-ind
-               else
-                   move 7                                   to ws-msn-erro-ofsset
-                   move ws-fs-arqCadAluno                   to ws-msn-erro-cod
-                   move "Erro ao  arq. arqCadAluno "     to ws-msn-erro-text
-                   perform finaliza-anormal
-                end-if
-           end-if
-
-
-
-
-           .
-       busca-proximo-cod-exit.
-           exit.
-
-
-
-       consulta-cadastro section.
-
-
-           display "Informe 'I' para Consulta Indexada  : "
-           display "Informe 'S' para Consulta Sequencial: "
-           accept ws-menu
-
-           evaluate ws-menu
-
-               when = "I"
-                       perform consulta-indexada
-
-               when = "S"
-                       perform consultar-sequencial-next
-
-               when other
-                   display "Opcao Invalida"
-           end-evaluate
-
-
-           .
-       consulta-cadastro-exit.
-           exit.
-
-       consultar-sequencial-next section.
-
-           move 1 to ws-ind
-           perform until voltar-tela
-
-
-               read arqCadAluno next
-               if  ws-fs-arqCadAluno <> 0  then
-                  if ws-fs-arqCadAluno = 10 then
-                      perform consultar-sequencial-prev
-                  else
-                      move 3                                   to ws-msn-erro-ofsset
-                      move ws-fs-arqCadAluno                   to ws-msn-erro-cod
-                      move "Erro ao ler arq. arqCadAluno "     to ws-msn-erro-text
-                      perform finaliza-anormal
-                  end-if
-
-
-               move  fd-alunos       to  ws-alunos
-
-      *> -------------
-                   display "Cod        : "  ws-ind
-                   display "Aluno      : "  ws-aluno
-                   display "Endereço   : "  ws-endereco
-                   display "Pai        : "  ws-pai
-                   display "Mae        : "  ws-mae
-                   display "Telefone   : "  ws-tel
-                   display "   "
-                   display "Nota 1     : "  ws-nota1
-                   display "Nota 2     : "  ws-nota2
-                   display "Nota 3     : "  ws-nota3
-                   display "Nota 4     : "  ws-nota4
-               end-if
-
-
-               display "Deseja consultar mais um Cadastro? 'S' ou 'V'oltar"
-               accept ws-sair
-
-
-
-           end-perform
-
-
-           .
-       consultar-sequencial-next-exit.
-           exit.
-
-
-       consultar-sequencial-prev section.
-
-           perform until voltar-tela
-
-
-               read arqCadAluno previous
-               if  ws-fs-arqCadAluno <> 0  then
-                  if ws-fs-arqCadAluno = 10 then
-                      perform consultar-sequencial-next
-                  else
-                      move 3                                   to ws-msn-erro-ofsset
-                      move ws-fs-arqCadAluno                   to ws-msn-erro-cod
-                      move "Erro ao ler arq. arqCadAluno "     to ws-msn-erro-text
-                      perform finaliza-anormal
-                  end-if
-
-
-               move  fd-alunos       to  ws-alunos
-
-      *> -------------
-                   display "Cod        : "  ws-ind
-                   display "Aluno      : "  ws-aluno
-                   display "Endereço   : "  ws-endereco
-                   display "Pai        : "  ws-pai
-                   display "Mae        : "  ws-mae
-                   display "Telefone   : "  ws-tel
-                   display "   "
-                   display "Nota 1     : "  ws-nota1
-                   display "Nota 2     : "  ws-nota2
-                   display "Nota 3     : "  ws-nota3
-                   display "Nota 4     : "  ws-nota4
-               end-if
-
-
-               display "Deseja consultar mais um Cadastro? 'S' ou 'V'oltar"
-               accept ws-sair
-
-
-
-           end-perform
-
-
-           .
-       consultar-sequencial-prev-exit.
-           exit.
-
-
-       deletar-aluno section.
-
-
-      *> -------------  Apagar dados do registro do arquivo
-               display "Informe o Cod. do Aluno a ser excluido:"
-               accept ws-ind
-
-               move ws-ind to fd-ind
-               delete arqCadAluno
-               if  ws-fs-arqCadAluno = 0 then
-                   display "Aluno " ws-ind " apagado com sucesso!"
-               else
-                   if ws-fs-arqCadAluno = 23 then
-                       display "Cod. informado invalido!"
-                   else
-                       if ws-fs-arqCadAluno <> 0 then
-                           move 5                                   to ws-msn-erro-ofsset
-                           move ws-fs-arqCadAluno                   to ws-msn-erro-cod
-                           move "Erro ao apagar arq. arqCadAluno "  to ws-msn-erro-text
-                           perform finaliza-anormal
-                       end-if
-                   end-if
-               end-if
-           .
-       deletar-aluno-exit.
-           exit.
-
-
-       alterar-aluno section.
-
-           display "Informe o Cod do Aluno"
-           accept ws-ind
-
-           move ws-ind   to fd-ind
-           read arqCadAluno
-           if  ws-fs-arqCadAluno <> 0
-               if ws-fs-arqCadAluno = 23 then *>cod que não existe
-                       display "Codigo informado invalido!"
-                   else
-                       move 2                                   to ws-msn-erro-ofsset
-                       move ws-fs-arqCadAluno                   to ws-msn-erro-cod
-                       move "Erro ao ler arq. arqCadAluno "     to ws-msn-erro-text
-                       perform finaliza-anormal
-                   end-if
-               else
-
-                   move fd-alunos  to ws-alunos
-
-                   display " '1' Para Aluno"
-                   display " '2' Para Endereco "
-                   display " '3' Para Nome Mae "
-                   display " '4' Para Nome Pai"
-                   display " '5' Para Telefone "
-                   display " '6' Para Notas"
-                   accept ws-menu
-
-
-
-                   evaluate ws-menu
-
-                       when = "1"
-                           display "Nome do Aluno: "
-                           accept ws-aluno
-                       when = "2"
-                           display "Endereco: "
-                           accept  ws-endereco
-                       when = "3"
-                           display "Nome do Pai: "
-                           accept  ws-pai
-
-                       when = "4"
-                           display "Nome da Mãe: "
-                           accept  ws-mae
-
-                       when = "5"
-                           display "Novo Telefone: "
-                           accept  ws-tel
-
-                       when = "6"
-                           display " '1' Para Aluno"
-                           display " '2' Para Endereco "
-                           display " '3' Para Nome Mae "
-                           display " '4' Para Nome Pai"
-                           accept ws-menu
-
-                           evaluate ws-menu
-
-                               when = "1"
-                                   display " Nota 1: "
-                                   accept ws-nota1
-
-                               when = "2"
-                                   display " Nota 2: "
-                                   accept ws-nota2
-
-                               when = "3"
-                                   display " Nota 3: "
-                                   accept ws-nota3
-
-                               when = "4"
-                                   display " Nota 4: "
-                                   accept ws-nota4
-
-                           end-evaluate
-
-
-                       when other
-                       display "Opcao Invalida"
-
-                   end-evaluate
-
-               move ws-alunos         to fd-alunos
-
-               rewrite fd-alunos
-               if  ws-fs-arqCadAluno = 0 then
-                   display "Cadastro do Aluno " ws-ind " alterado com sucesso!"
-               else
-                   if ws-fs-arqCadAluno <> 0 then
-                       move 6                                   to ws-msn-erro-ofsset
-                       move ws-fs-arqCadAluno                   to ws-msn-erro-cod
-                       move "Erro ao alterar arq. arqTemp "     to ws-msn-erro-text
-                       perform finaliza-anormal
-                   end-if
-               end-if
-           .
-       alterar-aluno-exit.
-           exit.
-
-
-
-       finaliza-anormal section.
-           display erase
-           display ws-msn-erro.
-           Stop run
-           .
-       finaliza-anormal-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Finalização
-      *>------------------------------------------------------------------------
-       finaliza section.
-
-           close arqCadAluno
-           if ws-fs-arqCadAluno <> 0 then
-               move 8                                  to ws-msn-erro-ofsset
-               move ws-fs-arqCadAluno                  to ws-msn-erro-cod
-               move "Erro ao fechar arq. arqCadAluno " to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-
-
-           Stop run
-           .
-       finaliza-exit.
-           exit.
-
-
-
-
-
-
-
-
-
-
-
-
-
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "ExempoAlunos_11-03".
+       author. "Leticia Fausto".
+       installation. "PC".
+       date-written. 28/07/2020.
+       date-compiled. 28/07/2020.
+
+
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+                                                          *>.DAT/ geralmente o que se ultiliza é essa extensão.
+           select arqCadAluno assign to "arqCadAluno.dat" *> Seleciona/cria o nome do arquivo e associa a um arquivo salvo no /C:
+           organization is indexed                        *> modo em que os dados estão organizados
+           access mode is dynamic                         *> modo como vou acessar eles
+           lock mode is automatic                         *> Trava de segurança para poder ter mais de um usuário ao mesmo tempo sem perda de dados
+           record key is fd-ind                           *> Chave de localização do ponteiro no arquivo
+           alternate record key is fd-aluno with duplicates *> Chave alternativa p/ busca por nome
+           file status is ws-fs-arqCadAluno.              *> File Status - Status da última operação
+
+           select arqAuditoria assign to "Auditoria.log"  *> Trilha de auditoria de arqCadAluno
+           organization is line sequential
+           file status is ws-fs-arqAuditoria.
+
+           select arqControle assign to "arqControle.dat" *> Guarda o ultimo cod. de aluno usado
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-controle-chave
+           file status is ws-fs-arqControle.
+
+           select arqTurma assign to "arqTurma.dat"       *> Cadastro de turmas
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-turma-cod
+           file status is ws-fs-arqTurma.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqCadAluno.  *> inicio da declração das variaveis do arquivo
+           copy ALUNO.
+
+       fd arqAuditoria
+           record contains 500 characters.
+           copy AUDITORIA.
+
+       fd arqControle.
+           copy CONTROLE.
+
+       fd arqTurma.
+           copy TURMA.
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqCadAluno                       pic  9(02).
+       77  ws-fs-arqAuditoria                      pic  9(02).
+       77  ws-fs-arqControle                       pic  9(02).
+       77  ws-fs-arqTurma                          pic  9(02).
+
+           copy MSGERRO.
+
+           copy ALUNOWS.
+
+           copy TURMAWS.
+
+       77  ws-aud-operacao                          pic x(10).
+       77  ws-aud-antes                             pic x(200).
+       77  ws-aud-depois                            pic x(200).
+       77  ws-aud-imagem                            pic x(200).
+       77  ws-aud-usuario                           pic x(20).
+
+       77  ws-busca-nome                            pic x(25).
+       77  ws-busca-tipo                            pic x(01).
+
+
+       77  ws-sair                                  pic  x(01).
+           88  fechar-programa                      value "F" "f".
+           88  voltar-tela                          value "V" "v".
+
+       77  ws-menu                                  pic  x(02).
+
+       77  ws-tel-ok                                pic  x(01).
+           88  telefone-valido                      value "S".
+       77  ws-tel-valida                            pic  x(15).
+
+
+
+
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+
+      *>----Declaração de tela
+       screen section.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open i-o arqCadAluno   *> open i-o abre o arquivo para leitura e escrita
+           if ws-fs-arqCadAluno  <> 00
+           and ws-fs-arqCadAluno <> 05 then
+               move 1                                    to ws-msn-erro-ofsset
+               move ws-fs-arqCadAluno                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqCadAluno "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open extend arqAuditoria *> abre para acrescentar no final; cria o arquivo se ainda não existir
+           if ws-fs-arqAuditoria <> 00
+           and ws-fs-arqAuditoria <> 05 then
+               move 9                                    to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                   to ws-msn-erro-cod
+               move "Erro ao abrir arq. Auditoria.log "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open i-o arqControle *> guarda o ultimo cod. já atribuído
+           if ws-fs-arqControle <> 00
+           and ws-fs-arqControle <> 05 then
+               move 10                                     to ws-msn-erro-ofsset
+               move ws-fs-arqControle                      to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqControle.dat "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open i-o arqTurma
+           if ws-fs-arqTurma <> 00
+           and ws-fs-arqTurma <> 05 then
+               move 11                                   to ws-msn-erro-ofsset
+               move ws-fs-arqTurma                       to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqTurma.dat "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           perform until fechar-programa
+
+               move space to ws-sair
+               display "'Ca'dastrar Aluno"
+               display "'Cn'Cadastrar Notas"
+               display "'Cc'Consulta Cadastro"
+               display "'De'letar"
+               display "'Al'terar"
+               display "'Ct'Cadastrar Turma"
+               display "'At'ribuir Turma ao Aluno"
+               display "'Lt'Listar Alunos por Turma"
+               accept ws-menu
+
+               evaluate ws-menu *>direcionando a variavel menu, para suas tarefas
+                   when = "Ca"
+                   *>Preciso cadastrar alguma coisa antes de consultar.
+                       perform cadastra-aluno
+
+                   when = "Cn"
+                       perform cadastrar-notas
+
+                   when = "Cc"
+                       perform consulta-cadastro
+
+
+                   when = "De"
+                       perform deletar-aluno
+
+                    when = "Al"
+                       perform alterar-aluno
+
+                   when = "Ct"
+                       perform cadastra-turma
+
+                   when = "At"
+                       perform atribui-turma-aluno
+
+                   when = "Lt"
+                       perform lista-alunos-por-turma
+
+                   when other
+                       display "opcao invalida"
+               end-evaluate
+
+               display "'C'ontinuar"
+               display "'F' para fechar programa"
+               accept ws-sair
+           end-perform
+
+
+           .
+       processamento-exit.
+           exit.
+
+       consulta-indexada section.
+
+           display erase
+           perform until voltar-tela
+                      or ws-fs-arqCadAluno <> 0
+
+
+      *> -------------  Ler dados do arquivo
+               display "Informe o Cod. do aluno a ser consultado :"
+               accept ws-ind
+
+               move ws-ind to fd-ind
+               read arqCadAluno
+               if  ws-fs-arqCadAluno <> 0
+              *> and ws-fs-arqCadAluno <> 10 then *>final do arquivo
+                   if ws-fs-arqCadAluno = 23 then *>cod que não existe
+                       display "Codigo informado invalido!"
+                   else
+                       move 2                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqCadAluno "     to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               else
+
+                   move  fd-alunos       to  ws-alunos
+
+      *> -------------
+                   display "Cod        : "  ws-ind
+                   display "Aluno      : "  ws-aluno
+                   display "Endereço   : "  ws-endereco
+                   display "Pai        : "  ws-pai
+                   display "Mae        : "  ws-mae
+                   display "Telefone   : "  ws-tel
+                   display "   "
+                   display "Nota 1     : "  ws-nota1
+                   display "Nota 2     : "  ws-nota2
+                   display "Nota 3     : "  ws-nota3
+                   display "Nota 4     : "  ws-nota4
+                   display "Media      : "  ws-media
+                   display "Situação   : "  ws-situacao
+                   display "Turma      : "  ws-cod-turma
+
+
+                end-if
+
+
+               display "Deseja consultar mais um aluno? 'S'im ou 'V'oltar "
+               accept ws-sair
+
+           end-perform
+
+
+           .
+       consulta-indexada-exit.
+           exit.
+
+       consulta-por-nome section.
+
+           display erase
+           perform until voltar-tela
+                      or ws-fs-arqCadAluno <> 0
+
+
+      *> -------------  Ler dados do arquivo pelo nome (chave alternativa)
+               display "Informe o Nome do aluno a ser consultado :"
+               accept ws-busca-nome
+
+               move ws-busca-nome to fd-aluno
+               start arqCadAluno key is equal fd-aluno
+               if ws-fs-arqCadAluno <> 0
+                   if ws-fs-arqCadAluno = 23 then *>nome que não existe
+                       display "Nome informado não encontrado!"
+                   else
+                       move 2                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqCadAluno "     to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               else
+                   read arqCadAluno next
+                   if ws-fs-arqCadAluno <> 0 then
+                       if ws-fs-arqCadAluno = 23 then *>nome que não existe
+                           display "Nome informado não encontrado!"
+                       else
+                           move 2                                   to ws-msn-erro-ofsset
+                           move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+                           move "Erro ao ler arq. arqCadAluno "     to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   else
+
+                       move  fd-alunos       to  ws-alunos
+
+      *> -------------
+                       display "Cod        : "  ws-ind
+                       display "Aluno      : "  ws-aluno
+                       display "Endereço   : "  ws-endereco
+                       display "Pai        : "  ws-pai
+                       display "Mae        : "  ws-mae
+                       display "Telefone   : "  ws-tel
+                       display "   "
+                       display "Nota 1     : "  ws-nota1
+                       display "Nota 2     : "  ws-nota2
+                       display "Nota 3     : "  ws-nota3
+                       display "Nota 4     : "  ws-nota4
+                       display "Media      : "  ws-media
+                       display "Situação   : "  ws-situacao
+                       display "Turma      : "  ws-cod-turma
+
+                   end-if
+               end-if
+
+
+               display "Deseja consultar mais um aluno? 'S'im ou 'V'oltar "
+               accept ws-sair
+
+           end-perform
+
+
+           .
+       consulta-por-nome-exit.
+           exit.
+
+       cadastrar-notas section.
+
+           display erase
+           Display "Cod. do Aluno: "
+           accept ws-ind
+
+           move ws-ind    to  fd-ind    *>Direcionando o ponteiro para saber em que ind eu vou gravar.
+           read arqCadAluno
+           if ws-fs-arqCadAluno <> 0 then   *>Aqui fazendo teste de erros para saber que deu algo errado na leitura
+               if ws-fs-arqCadAluno = 23 then
+                   display "Cod. de Aluno não existe"
+               else
+                   move 7                                  to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAluno                  to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqCadAluno "    to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           else
+               move fd-alunos to ws-alunos
+               perform monta-imagem-aluno
+               move ws-aud-imagem to ws-aud-antes
+
+               display "Digite a nota1 :"
+               accept ws-nota1
+               display "Digite a nota2 :"
+               accept ws-nota2
+               display "Digite a nota3 :"
+               accept ws-nota3
+               display "Digite a nota4 :"
+               accept ws-nota4
+
+               perform calcula-media-situacao
+
+               perform monta-imagem-aluno
+               move ws-aud-imagem to ws-aud-depois
+
+               move ws-nota      to fd-nota
+               move ws-media     to fd-media
+               move ws-situacao  to fd-situacao
+               rewrite fd-alunos            *> reescreevendo no fd-alunos sem sobreescrever as informações já contidas
+               if ws-fs-arqCadAluno <> 0 then
+                   move 7                                   to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+                   move "Erro ao gravar arq. arqCadAluno "  to ws-msn-erro-text
+                   perform finaliza-anormal
+               else
+                   move "NOTAS"      to ws-aud-operacao
+                   perform grava-auditoria
+               end-if
+
+           end-if
+
+
+           .
+       cadastrar-notas-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Calcula a media das 4 notas e a situação a partir delas -
+      *>  usada por cadastrar-notas e pela alteração de notas em
+      *>  alterar-aluno, para que a média/situação gravadas nunca
+      *>  fiquem desatualizadas em relação às notas.
+      *>------------------------------------------------------------------------
+       calcula-media-situacao section.
+
+           compute ws-media rounded =
+               (ws-nota1 + ws-nota2 + ws-nota3 + ws-nota4) / 4
+
+           if ws-media >= 6,00
+               move "Aprovado"  to ws-situacao
+           else
+               move "Reprovado" to ws-situacao
+           end-if
+
+           .
+       calcula-media-situacao-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Rotina de cadastro de alunos  - escreve no arquivo
+      *>------------------------------------------------------------------------
+       cadastra-aluno section.
+
+           display erase
+           perform until voltar-tela
+                      or (ws-fs-arqCadAluno <> 0
+                      and ws-fs-arqCadAluno <> 5)
+
+
+               perform busca-proximo-cod
+               initialize ws-nota ws-media ws-situacao ws-cod-turma
+
+               display "Cod        : " ws-ind
+               perform aceita-nome-aluno
+               display "Endereço   : "
+               accept  ws-endereco
+               display "Nome do Pai: "
+               accept  ws-pai
+               display "Nome da Mãe: "
+               accept  ws-mae
+               perform aceita-telefone
+
+
+      *> -------------  Salvar dados no arquivo
+               move  ws-alunos       to  fd-alunos
+
+               write fd-alunos *> grava os dados no arquivo
+               if ws-fs-arqCadAluno <> 0 then   *>SEMPRE TESTAR O FILE STATUS
+                   display "File Status ao gravar arquivo: " ws-fs-arqCadAluno
+               else
+                   move spaces         to ws-aud-antes
+                   perform monta-imagem-aluno
+                   move ws-aud-imagem  to ws-aud-depois
+                   move "INCLUSAO"     to ws-aud-operacao
+                   perform grava-auditoria
+               end-if
+      *> -------------
+
+
+               display "Deseja cadastrar mais um aluno? 'S' ou 'V'oltar"
+               accept ws-sair
+
+
+
+           end-perform
+
+           .
+       cadastra-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Validação de campos - nome do aluno não pode ficar em branco
+      *>------------------------------------------------------------------------
+       aceita-nome-aluno section.
+
+           display "Aluno      : "
+           accept ws-aluno
+           perform until ws-aluno <> spaces
+               display "Nome do aluno não pode ficar em branco!"
+               display "Aluno      : "
+               accept ws-aluno
+           end-perform
+
+           .
+       aceita-nome-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Validação de campos - telefone só pode conter numeros
+      *>------------------------------------------------------------------------
+       aceita-telefone section.
+
+           move "N" to ws-tel-ok
+           perform until telefone-valido
+               display "Telefone   : "
+               accept ws-tel
+               perform verifica-telefone
+               if not telefone-valido
+                   display "Telefone deve conter apenas numeros!"
+               end-if
+           end-perform
+
+           .
+       aceita-telefone-exit.
+           exit.
+
+       verifica-telefone section.
+
+           move ws-tel to ws-tel-valida
+           inspect ws-tel-valida replacing trailing spaces by "0"
+           if ws-tel-valida is numeric
+               move "S" to ws-tel-ok
+           else
+               move "N" to ws-tel-ok
+           end-if
+
+           .
+       verifica-telefone-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Auditoria - monta uma imagem (antes/depois) dos dados do aluno
+      *>  a partir dos campos correntes de ws-alunos
+      *>------------------------------------------------------------------------
+       monta-imagem-aluno section.
+
+           move spaces to ws-aud-imagem
+           string ws-aluno      delimited by size
+                  " | "         delimited by size
+                  ws-endereco   delimited by size
+                  " | "         delimited by size
+                  ws-pai        delimited by size
+                  " | "         delimited by size
+                  ws-mae        delimited by size
+                  " | "         delimited by size
+                  ws-tel        delimited by size
+                  " | notas:"   delimited by size
+                  ws-nota1      delimited by size
+                  " "           delimited by size
+                  ws-nota2      delimited by size
+                  " "           delimited by size
+                  ws-nota3      delimited by size
+                  " "           delimited by size
+                  ws-nota4      delimited by size
+                  " media:"     delimited by size
+                  ws-media      delimited by size
+                  " "           delimited by size
+                  ws-situacao   delimited by size
+                  " turma:"     delimited by size
+                  ws-cod-turma  delimited by size
+                  into ws-aud-imagem
+
+           .
+       monta-imagem-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Auditoria - acrescenta uma linha no arquivo de auditoria com
+      *>  o codigo, a operação, quem alterou e os valores antes/depois
+      *>------------------------------------------------------------------------
+       grava-auditoria section.
+
+           move spaces to ws-aud-usuario
+           accept ws-aud-usuario from environment "USERNAME"
+           if ws-aud-usuario = spaces
+               accept ws-aud-usuario from environment "USER"
+           end-if
+
+           move spaces to fd-linha-auditoria
+           string function current-date (1:8)  delimited by size
+                  "-"                           delimited by size
+                  function current-date (9:6)   delimited by size
+                  " usuario:"                   delimited by size
+                  ws-aud-usuario                delimited by size
+                  " op:"                        delimited by size
+                  ws-aud-operacao               delimited by size
+                  " cod:"                       delimited by size
+                  ws-ind                        delimited by size
+                  " antes:["                    delimited by size
+                  ws-aud-antes                  delimited by size
+                  "] depois:["                  delimited by size
+                  ws-aud-depois                 delimited by size
+                  "]"                           delimited by size
+                  into fd-linha-auditoria
+
+           write fd-linha-auditoria
+           if ws-fs-arqAuditoria <> 0 then
+               move 9                                   to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                  to ws-msn-erro-cod
+               move "Erro ao gravar arq. Auditoria.log " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       grava-auditoria-exit.
+           exit.
+
+
+       busca-proximo-cod section.
+
+      *>Consulta direta ao registro de controle - evita reler todo o
+      *>arqCadAluno só para descobrir o próximo cod. livre.
+           move "1" to fd-controle-chave
+           read arqControle
+           if ws-fs-arqControle = 0 then
+               add 1                        to fd-controle-ultimo-cod
+               move fd-controle-ultimo-cod  to ws-ind
+               rewrite fd-controle
+               if ws-fs-arqControle <> 0 then
+                   move 10                                     to ws-msn-erro-ofsset
+                   move ws-fs-arqControle                      to ws-msn-erro-cod
+                   move "Erro ao gravar arq. arqControle.dat " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           else
+               if ws-fs-arqControle = 23 then *>arqControle.dat ainda não existia (1a execução após a introdução do controle)
+                   perform busca-maior-cod-existente
+                   add 1                        to fd-controle-ultimo-cod
+                   move fd-controle-ultimo-cod  to ws-ind
+                   move "1"                     to fd-controle-chave
+                   write fd-controle
+                   if ws-fs-arqControle <> 0 then
+                       move 10                                     to ws-msn-erro-ofsset
+                       move ws-fs-arqControle                      to ws-msn-erro-cod
+                       move "Erro ao gravar arq. arqControle.dat " to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               else
+                   move 10                                   to ws-msn-erro-ofsset
+                   move ws-fs-arqControle                    to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqControle.dat "  to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+
+           .
+       busca-proximo-cod-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Migração única: quando arqControle.dat ainda não existe, varre
+      *>  arqCadAluno uma última vez para descobrir o maior cod. já
+      *>  usado, e a partir daí o controle passa a ser mantido direto.
+      *>------------------------------------------------------------------------
+       busca-maior-cod-existente section.
+
+           move 0 to fd-controle-ultimo-cod
+           move 1 to fd-ind
+           start arqCadAluno
+           if ws-fs-arqCadAluno = 0 then
+               perform until ws-fs-arqCadAluno = 10
+                   read arqCadAluno next
+                   if ws-fs-arqCadAluno = 0 then
+                       move fd-ind to fd-controle-ultimo-cod
+                   else
+                       if ws-fs-arqCadAluno <> 10 then
+                           move 7                                   to ws-msn-erro-ofsset
+                           move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+                           move "Erro ao ler arq. arqCadAluno "     to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
+               end-perform
+           else
+               if ws-fs-arqCadAluno <> 23 then *>23 = arqCadAluno vazio, ultimo cod. continua 0
+                   move 7                                   to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqCadAluno "     to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+
+           .
+       busca-maior-cod-existente-exit.
+           exit.
+
+
+
+       consulta-cadastro section.
+
+
+           display "Informe 'I' para Consulta Indexada  : "
+           display "Informe 'S' para Consulta Sequencial: "
+           display "Informe 'N' para Consulta por Nome  : "
+           accept ws-menu
+
+           evaluate ws-menu
+
+               when = "I"
+                       perform consulta-indexada
+
+               when = "S"
+                       perform consultar-sequencial-next
+
+               when = "N"
+                       perform consulta-por-nome
+
+               when other
+                   display "Opcao Invalida"
+           end-evaluate
+
+
+           .
+       consulta-cadastro-exit.
+           exit.
+
+       consultar-sequencial-next section.
+
+           move 1 to ws-ind
+           perform until voltar-tela
+
+
+               read arqCadAluno next
+               if  ws-fs-arqCadAluno <> 0  then
+                  if ws-fs-arqCadAluno = 10 then
+                      perform consultar-sequencial-prev
+                  else
+                      move 3                                   to ws-msn-erro-ofsset
+                      move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+                      move "Erro ao ler arq. arqCadAluno "     to ws-msn-erro-text
+                      perform finaliza-anormal
+                  end-if
+
+
+               move  fd-alunos       to  ws-alunos
+
+      *> -------------
+                   display "Cod        : "  ws-ind
+                   display "Aluno      : "  ws-aluno
+                   display "Endereço   : "  ws-endereco
+                   display "Pai        : "  ws-pai
+                   display "Mae        : "  ws-mae
+                   display "Telefone   : "  ws-tel
+                   display "   "
+                   display "Nota 1     : "  ws-nota1
+                   display "Nota 2     : "  ws-nota2
+                   display "Nota 3     : "  ws-nota3
+                   display "Nota 4     : "  ws-nota4
+                   display "Media      : "  ws-media
+                   display "Situação   : "  ws-situacao
+                   display "Turma      : "  ws-cod-turma
+               end-if
+
+
+               display "Deseja consultar mais um Cadastro? 'S' ou 'V'oltar"
+               accept ws-sair
+
+
+
+           end-perform
+
+
+           .
+       consultar-sequencial-next-exit.
+           exit.
+
+
+       consultar-sequencial-prev section.
+
+           perform until voltar-tela
+
+
+               read arqCadAluno previous
+               if  ws-fs-arqCadAluno <> 0  then
+                  if ws-fs-arqCadAluno = 10 then
+                      perform consultar-sequencial-next
+                  else
+                      move 3                                   to ws-msn-erro-ofsset
+                      move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+                      move "Erro ao ler arq. arqCadAluno "     to ws-msn-erro-text
+                      perform finaliza-anormal
+                  end-if
+
+
+               move  fd-alunos       to  ws-alunos
+
+      *> -------------
+                   display "Cod        : "  ws-ind
+                   display "Aluno      : "  ws-aluno
+                   display "Endereço   : "  ws-endereco
+                   display "Pai        : "  ws-pai
+                   display "Mae        : "  ws-mae
+                   display "Telefone   : "  ws-tel
+                   display "   "
+                   display "Nota 1     : "  ws-nota1
+                   display "Nota 2     : "  ws-nota2
+                   display "Nota 3     : "  ws-nota3
+                   display "Nota 4     : "  ws-nota4
+                   display "Media      : "  ws-media
+                   display "Situação   : "  ws-situacao
+                   display "Turma      : "  ws-cod-turma
+               end-if
+
+
+               display "Deseja consultar mais um Cadastro? 'S' ou 'V'oltar"
+               accept ws-sair
+
+
+
+           end-perform
+
+
+           .
+       consultar-sequencial-prev-exit.
+           exit.
+
+
+       deletar-aluno section.
+
+
+      *> -------------  Apagar dados do registro do arquivo
+               display "Informe o Cod. do Aluno a ser excluido:"
+               accept ws-ind
+
+               move spaces to ws-aud-antes
+               move ws-ind to fd-ind
+               read arqCadAluno
+               if ws-fs-arqCadAluno = 0 then
+                   move fd-alunos to ws-alunos
+                   perform monta-imagem-aluno
+                   move ws-aud-imagem to ws-aud-antes
+               end-if
+
+               move ws-ind to fd-ind
+               delete arqCadAluno
+               if  ws-fs-arqCadAluno = 0 then
+                   display "Aluno " ws-ind " apagado com sucesso!"
+                   move spaces      to ws-aud-depois
+                   move "EXCLUSAO"  to ws-aud-operacao
+                   perform grava-auditoria
+               else
+                   if ws-fs-arqCadAluno = 23 then
+                       display "Cod. informado invalido!"
+                   else
+                       if ws-fs-arqCadAluno <> 0 then
+                           move 5                                   to ws-msn-erro-ofsset
+                           move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+                           move "Erro ao apagar arq. arqCadAluno "  to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
+               end-if
+           .
+       deletar-aluno-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>  Localiza o aluno a alterar, por codigo ou por nome (chave
+      *>  alternativa), deixando o registro lido em fd-alunos
+      *>------------------------------------------------------------------------
+       localiza-aluno-para-alterar section.
+
+           display "Localizar por 'C'odigo ou por 'N'ome:"
+           accept ws-busca-tipo
+
+           if ws-busca-tipo = "N" or ws-busca-tipo = "n"
+               display "Informe o Nome do Aluno"
+               accept ws-busca-nome
+
+               move ws-busca-nome to fd-aluno
+               start arqCadAluno key is equal fd-aluno
+               if ws-fs-arqCadAluno = 0
+                   read arqCadAluno next
+               end-if
+           else
+               display "Informe o Cod do Aluno"
+               accept ws-ind
+
+               move ws-ind   to fd-ind
+               read arqCadAluno
+           end-if
+
+           .
+       localiza-aluno-para-alterar-exit.
+           exit.
+
+       alterar-aluno section.
+
+           perform localiza-aluno-para-alterar
+
+           if  ws-fs-arqCadAluno <> 0
+               if ws-fs-arqCadAluno = 23 then *>cod ou nome que não existe
+                       display "Codigo ou Nome informado invalido!"
+                   else
+                       move 2                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqCadAluno "     to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               else
+
+                   move fd-alunos  to ws-alunos
+
+                   perform monta-imagem-aluno
+                   move ws-aud-imagem to ws-aud-antes
+
+                   display " '1' Para Aluno"
+                   display " '2' Para Endereco "
+                   display " '3' Para Nome Mae "
+                   display " '4' Para Nome Pai"
+                   display " '5' Para Telefone "
+                   display " '6' Para Notas"
+                   accept ws-menu
+
+
+
+                   evaluate ws-menu
+
+                       when = "1"
+                           perform aceita-nome-aluno
+                       when = "2"
+                           display "Endereco: "
+                           accept  ws-endereco
+                       when = "3"
+                           display "Nome do Pai: "
+                           accept  ws-pai
+
+                       when = "4"
+                           display "Nome da Mãe: "
+                           accept  ws-mae
+
+                       when = "5"
+                           perform aceita-telefone
+
+                       when = "6"
+                           display " '1' Para Aluno"
+                           display " '2' Para Endereco "
+                           display " '3' Para Nome Mae "
+                           display " '4' Para Nome Pai"
+                           accept ws-menu
+
+                           evaluate ws-menu
+
+                               when = "1"
+                                   display " Nota 1: "
+                                   accept ws-nota1
+
+                               when = "2"
+                                   display " Nota 2: "
+                                   accept ws-nota2
+
+                               when = "3"
+                                   display " Nota 3: "
+                                   accept ws-nota3
+
+                               when = "4"
+                                   display " Nota 4: "
+                                   accept ws-nota4
+
+                           end-evaluate
+
+                           perform calcula-media-situacao
+
+                       when other
+                       display "Opcao Invalida"
+
+                   end-evaluate
+
+               perform monta-imagem-aluno
+               move ws-aud-imagem to ws-aud-depois
+
+               move ws-alunos         to fd-alunos
+
+               rewrite fd-alunos
+               if  ws-fs-arqCadAluno = 0 then
+                   display "Cadastro do Aluno " ws-ind " alterado com sucesso!"
+                   move "ALTERACAO"    to ws-aud-operacao
+                   perform grava-auditoria
+               else
+                   if ws-fs-arqCadAluno <> 0 then
+                       move 6                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+                       move "Erro ao alterar arq. arqTemp "     to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+           .
+       alterar-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Cadastro de turmas - escreve no arquivo arqTurma
+      *>------------------------------------------------------------------------
+       cadastra-turma section.
+
+           display erase
+           perform until voltar-tela
+                      or (ws-fs-arqTurma <> 0
+                      and ws-fs-arqTurma <> 5)
+
+               display "Cod. da Turma:"
+               accept ws-turma-cod
+
+               display "Nome da Turma (ex: 6 Ano A):"
+               accept ws-turma-nome
+
+               display "Professor(a) responsavel:"
+               accept ws-turma-professor
+
+               display "Turno 'M'anha, 'T'arde ou 'N'oite:"
+               accept ws-turma-turno
+
+               move ws-turma-cod    to fd-turma-cod
+               read arqTurma
+               if ws-fs-arqTurma = 0 then
+                   display "Cod. de Turma já cadastrado!"
+               else
+                   if ws-fs-arqTurma <> 23 then
+                       move 11                                to ws-msn-erro-ofsset
+                       move ws-fs-arqTurma                    to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqTurma.dat "  to ws-msn-erro-text
+                       perform finaliza-anormal
+                   else
+                       move ws-turmas to fd-turmas
+                       write fd-turmas
+                       if ws-fs-arqTurma <> 0 then
+                           display "File Status ao gravar arqTurma.dat: " ws-fs-arqTurma
+                       else
+                           display "Turma " ws-turma-cod " cadastrada com sucesso!"
+                       end-if
+                   end-if
+               end-if
+
+               display "Deseja cadastrar mais uma turma? 'S' ou 'V'oltar"
+               accept ws-sair
+
+           end-perform
+
+           .
+       cadastra-turma-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Atribui (ou reatribui) a turma de um aluno já cadastrado
+      *>------------------------------------------------------------------------
+       atribui-turma-aluno section.
+
+           display erase
+           display "Cod. do Aluno:"
+           accept ws-ind
+
+           move ws-ind to fd-ind
+           read arqCadAluno
+           if ws-fs-arqCadAluno <> 0 then
+               if ws-fs-arqCadAluno = 23 then
+                   display "Cod. de Aluno não existe"
+               else
+                   move 7                                   to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqCadAluno "     to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           else
+               move fd-alunos to ws-alunos
+               perform monta-imagem-aluno
+               move ws-aud-imagem to ws-aud-antes
+
+               display "Cod. da Turma:"
+               accept ws-turma-cod
+
+               move ws-turma-cod to fd-turma-cod
+               read arqTurma
+               if ws-fs-arqTurma <> 0 then
+                   if ws-fs-arqTurma = 23 then
+                       display "Cod. de Turma não existe"
+                   else
+                       move 11                                to ws-msn-erro-ofsset
+                       move ws-fs-arqTurma                    to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqTurma.dat "  to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               else
+                   move ws-turma-cod to ws-cod-turma
+
+                   perform monta-imagem-aluno
+                   move ws-aud-imagem to ws-aud-depois
+
+                   move ws-alunos to fd-alunos
+                   rewrite fd-alunos
+                   if ws-fs-arqCadAluno <> 0 then
+                       move 7                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+                       move "Erro ao gravar arq. arqCadAluno "  to ws-msn-erro-text
+                       perform finaliza-anormal
+                   else
+                       display "Aluno " ws-ind " atribuido à turma " ws-turma-cod
+                       move "TURMA"      to ws-aud-operacao
+                       perform grava-auditoria
+                   end-if
+               end-if
+           end-if
+
+           .
+       atribui-turma-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Lista, em ordem de codigo, os alunos atribuidos a uma turma
+      *>------------------------------------------------------------------------
+       lista-alunos-por-turma section.
+
+           display erase
+           display "Cod. da Turma a listar:"
+           accept ws-turma-cod
+
+           move 1 to fd-ind
+           start arqCadAluno
+           if ws-fs-arqCadAluno = 0
+           or ws-fs-arqCadAluno = 23 then
+
+               perform until ws-fs-arqCadAluno = 10
+
+                   read arqCadAluno next
+                   if ws-fs-arqCadAluno = 0 then
+                       move fd-alunos to ws-alunos
+                       if ws-cod-turma = ws-turma-cod
+                           display "Cod        : "  ws-ind
+                           display "Aluno      : "  ws-aluno
+                           display "Situação   : "  ws-situacao
+                           display "   "
+                       end-if
+                   else
+                       if ws-fs-arqCadAluno <> 10 then
+                           move 3                                   to ws-msn-erro-ofsset
+                           move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+                           move "Erro ao ler arq. arqCadAluno "     to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
+
+               end-perform
+
+           else
+               move 3                                   to ws-msn-erro-ofsset
+               move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+               move "Erro ao ler arq. arqCadAluno "     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display "Fim da listagem da turma " ws-turma-cod
+           .
+       lista-alunos-por-turma-exit.
+           exit.
+
+
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqCadAluno
+           if ws-fs-arqCadAluno <> 0 then
+               move 8                                  to ws-msn-erro-ofsset
+               move ws-fs-arqCadAluno                  to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqCadAluno " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqAuditoria
+           if ws-fs-arqAuditoria <> 0 then
+               move 9                                  to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                 to ws-msn-erro-cod
+               move "Erro ao fechar arq. Auditoria.log " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqControle
+           if ws-fs-arqControle <> 0 then
+               move 10                                   to ws-msn-erro-ofsset
+               move ws-fs-arqControle                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqControle.dat " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqTurma
+           if ws-fs-arqTurma <> 0 then
+               move 11                                  to ws-msn-erro-ofsset
+               move ws-fs-arqTurma                      to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqTurma.dat " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
+
+
+
+
+
+
+
+
+
+
+
+
+
