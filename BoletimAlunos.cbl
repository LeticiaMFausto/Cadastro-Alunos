@@ -0,0 +1,222 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "BoletimAlunos".
+       author. "Leticia Fausto".
+       installation. "PC".
+       date-written. 05/08/2020.
+       date-compiled. 05/08/2020.
+
+      *>Gera o boletim (nome, endereço, pais, notas, media e situação)
+      *>de cada aluno cadastrado, lendo arqCadAluno sequencialmente e
+      *>gravando o resultado em um arquivo texto pronto para impressão.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+           select arqCadAluno assign to "arqCadAluno.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-ind
+           alternate record key is fd-aluno with duplicates
+           file status is ws-fs-arqCadAluno.
+
+           select arqBoletim assign to "Boletins.txt"
+           organization is line sequential
+           file status is ws-fs-arqBoletim.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqCadAluno.
+           copy ALUNO.
+
+       fd arqBoletim
+           record contains 80 characters.
+       01  fd-linha-boletim                        pic x(80).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqCadAluno                       pic  9(02).
+       77  ws-fs-arqBoletim                        pic  9(02).
+
+           copy MSGERRO.
+
+           copy ALUNOWS.
+
+       01  ws-media-edt                            pic z9,99.
+
+       01  ws-total-alunos                         pic 9(05) value 0.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqCadAluno
+           if ws-fs-arqCadAluno  <> 00
+           and ws-fs-arqCadAluno <> 05 then
+               move 1                                    to ws-msn-erro-ofsset
+               move ws-fs-arqCadAluno                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqCadAluno "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqBoletim
+           if ws-fs-arqBoletim <> 00 then
+               move 2                                    to ws-msn-erro-ofsset
+               move ws-fs-arqBoletim                     to ws-msn-erro-cod
+               move "Erro ao abrir arq. Boletins.txt "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           perform until ws-fs-arqCadAluno = 10
+
+               read arqCadAluno next
+               if  ws-fs-arqCadAluno = 0 then
+                   move fd-alunos             to ws-alunos
+                   perform imprime-boletim
+                   add 1                      to ws-total-alunos
+               else
+                   if ws-fs-arqCadAluno <> 10 then
+                       move 3                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqCadAluno "     to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+           end-perform
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Monta e grava um boletim no arquivo Boletins.txt
+      *>------------------------------------------------------------------------
+       imprime-boletim section.
+
+           move ws-media  to ws-media-edt
+
+           move spaces to fd-linha-boletim
+           move "===================================================" to fd-linha-boletim
+           write fd-linha-boletim
+
+           string "Cod        : " ws-ind
+               delimited by size into fd-linha-boletim
+           write fd-linha-boletim
+
+           string "Aluno      : " ws-aluno
+               delimited by size into fd-linha-boletim
+           write fd-linha-boletim
+
+           string "Endereço   : " ws-endereco
+               delimited by size into fd-linha-boletim
+           write fd-linha-boletim
+
+           string "Pai        : " ws-pai
+               delimited by size into fd-linha-boletim
+           write fd-linha-boletim
+
+           string "Mae        : " ws-mae
+               delimited by size into fd-linha-boletim
+           write fd-linha-boletim
+
+           string "Telefone   : " ws-tel
+               delimited by size into fd-linha-boletim
+           write fd-linha-boletim
+
+           move spaces to fd-linha-boletim
+           write fd-linha-boletim
+
+           string "Nota 1     : " ws-nota1
+               delimited by size into fd-linha-boletim
+           write fd-linha-boletim
+
+           string "Nota 2     : " ws-nota2
+               delimited by size into fd-linha-boletim
+           write fd-linha-boletim
+
+           string "Nota 3     : " ws-nota3
+               delimited by size into fd-linha-boletim
+           write fd-linha-boletim
+
+           string "Nota 4     : " ws-nota4
+               delimited by size into fd-linha-boletim
+           write fd-linha-boletim
+
+           string "Media      : " ws-media-edt
+               delimited by size into fd-linha-boletim
+           write fd-linha-boletim
+
+           string "Situação   : " ws-situacao
+               delimited by size into fd-linha-boletim
+           write fd-linha-boletim
+
+      *>-------------  Mostra o mesmo boletim na tela
+           display "Cod        : "  ws-ind
+           display "Aluno      : "  ws-aluno
+           display "Endereço   : "  ws-endereco
+           display "Pai        : "  ws-pai
+           display "Mae        : "  ws-mae
+           display "Telefone   : "  ws-tel
+           display "Nota 1     : "  ws-nota1
+           display "Nota 2     : "  ws-nota2
+           display "Nota 3     : "  ws-nota3
+           display "Nota 4     : "  ws-nota4
+           display "Media      : "  ws-media-edt
+           display "Situação   : "  ws-situacao
+           display " "
+
+           .
+       imprime-boletim-exit.
+           exit.
+
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqCadAluno
+           close arqBoletim
+
+           display "Boletins gerados: " ws-total-alunos
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
