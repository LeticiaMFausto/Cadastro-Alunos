@@ -0,0 +1,8 @@
+      *>----------------------------------------------------------------
+      *>  Copia de trabalho do registro de turma, espelhando TURMA.cpy.
+      *>----------------------------------------------------------------
+       01  ws-turmas.
+           05  ws-turma-cod                        pic 9(03).
+           05  ws-turma-nome                       pic x(20).
+           05  ws-turma-professor                  pic x(25).
+           05  ws-turma-turno                      pic x(01).
