@@ -0,0 +1,20 @@
+      *>----------------------------------------------------------------
+      *>  Layout do registro de aluno (arqCadAluno) - usado pela FD
+      *>  de todo programa que abre arqCadAluno.dat, para manter os
+      *>  dois em sincronia.
+      *>----------------------------------------------------------------
+       01  fd-alunos.
+           05  fd-ind                              pic 9(05).
+           05  fd-aluno                            pic x(25).
+           05  fd-endereco                         pic x(35).
+           05  fd-mae                              pic x(25).
+           05  fd-pai                              pic x(25).
+           05  fd-tel                              pic x(15).
+           05  fd-nota.
+               10  fd-nota1                        pic 9(02)v99.
+               10  fd-nota2                        pic 9(02)v99.
+               10  fd-nota3                        pic 9(02)v99.
+               10  fd-nota4                        pic 9(02)v99.
+           05  fd-media                            pic 9(02)v99.
+           05  fd-situacao                         pic x(10).
+           05  fd-cod-turma                        pic 9(03).
