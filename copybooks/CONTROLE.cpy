@@ -0,0 +1,9 @@
+      *>----------------------------------------------------------------
+      *>  Registro de controle (arqControle.dat) - guarda o ultimo
+      *>  codigo de aluno já utilizado, para que atribuir o proximo
+      *>  codigo seja uma leitura direta em vez de um passe completo
+      *>  por arqCadAluno.
+      *>----------------------------------------------------------------
+       01  fd-controle.
+           05  fd-controle-chave                   pic x(01).
+           05  fd-controle-ultimo-cod               pic 9(05).
