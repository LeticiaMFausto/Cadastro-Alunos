@@ -0,0 +1,18 @@
+      *>----------------------------------------------------------------
+      *>  Copia de trabalho do registro de aluno, espelhando ALUNO.cpy.
+      *>----------------------------------------------------------------
+       01  ws-alunos.
+           05  ws-ind                              pic 9(05).
+           05  ws-aluno                            pic x(25).
+           05  ws-endereco                         pic x(35).
+           05  ws-mae                              pic x(25).
+           05  ws-pai                              pic x(25).
+           05  ws-tel                              pic x(15).
+           05  ws-nota.
+               10  ws-nota1                        pic 9(02)v99.
+               10  ws-nota2                        pic 9(02)v99.
+               10  ws-nota3                        pic 9(02)v99.
+               10  ws-nota4                        pic 9(02)v99.
+           05  ws-media                            pic 9(02)v99.
+           05  ws-situacao                         pic x(10).
+           05  ws-cod-turma                        pic 9(03).
