@@ -0,0 +1,6 @@
+      *>----------------------------------------------------------------
+      *>  Layout da linha do arquivo de auditoria (Auditoria.log),
+      *>  usado pela FD de todo programa que grava/altera/apaga em
+      *>  arqCadAluno.
+      *>----------------------------------------------------------------
+       01  fd-linha-auditoria                      pic x(500).
