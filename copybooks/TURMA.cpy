@@ -0,0 +1,10 @@
+      *>----------------------------------------------------------------
+      *>  Layout do registro de turma (arqTurma) - usado pela FD de
+      *>  todo programa que abre arqTurma.dat, para manter os dois em
+      *>  sincronia.
+      *>----------------------------------------------------------------
+       01  fd-turmas.
+           05  fd-turma-cod                        pic 9(03).
+           05  fd-turma-nome                       pic x(20).
+           05  fd-turma-professor                  pic x(25).
+           05  fd-turma-turno                      pic x(01).
