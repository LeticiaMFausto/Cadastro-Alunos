@@ -0,0 +1,374 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "ImportaAlunos".
+       author. "Leticia Fausto".
+       installation. "PC".
+       date-written. 07/08/2020.
+       date-compiled. 07/08/2020.
+
+      *>Job de carga em lote: lê um arquivo texto de matrícula
+      *>preparado pela secretaria (um aluno por linha, layout fixo,
+      *>sem o codigo) e grava um registro em arqCadAluno para cada
+      *>linha, atribuindo o codigo automaticamente da mesma forma que
+      *>a opção 'Ca' do menu faria.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+           select arqCadAluno assign to "arqCadAluno.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-ind
+           alternate record key is fd-aluno with duplicates
+           file status is ws-fs-arqCadAluno.
+
+           select arqNovosAlunos assign to "NovosAlunos.txt"
+           organization is line sequential
+           file status is ws-fs-arqNovosAlunos.
+
+           select arqAuditoria assign to "Auditoria.log"
+           organization is line sequential
+           file status is ws-fs-arqAuditoria.
+
+           select arqControle assign to "arqControle.dat" *> Guarda o ultimo cod. de aluno usado
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-controle-chave
+           file status is ws-fs-arqControle.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqCadAluno.
+           copy ALUNO.
+
+       fd arqNovosAlunos
+           record contains 125 characters.
+       01  fd-linha-novo-aluno.
+           05  fd-novo-aluno                       pic x(25).
+           05  fd-novo-endereco                    pic x(35).
+           05  fd-novo-pai                         pic x(25).
+           05  fd-novo-mae                         pic x(25).
+           05  fd-novo-tel                         pic x(15).
+
+       fd arqAuditoria
+           record contains 500 characters.
+           copy AUDITORIA.
+
+       fd arqControle.
+           copy CONTROLE.
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqCadAluno                       pic  9(02).
+       77  ws-fs-arqNovosAlunos                    pic  9(02).
+       77  ws-fs-arqAuditoria                      pic  9(02).
+       77  ws-fs-arqControle                       pic  9(02).
+
+           copy MSGERRO.
+
+           copy ALUNOWS.
+
+       77  ws-total-lidos                          pic 9(05) value 0.
+       77  ws-total-gravados                       pic 9(05) value 0.
+
+       77  ws-aud-operacao                          pic x(10).
+       77  ws-aud-antes                             pic x(200).
+       77  ws-aud-depois                            pic x(200).
+       77  ws-aud-imagem                            pic x(200).
+       77  ws-aud-usuario                           pic x(20).
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open i-o arqCadAluno
+           if ws-fs-arqCadAluno  <> 00
+           and ws-fs-arqCadAluno <> 05 then
+               move 1                                    to ws-msn-erro-ofsset
+               move ws-fs-arqCadAluno                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqCadAluno "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open input arqNovosAlunos
+           if ws-fs-arqNovosAlunos <> 00 then
+               move 2                                    to ws-msn-erro-ofsset
+               move ws-fs-arqNovosAlunos                 to ws-msn-erro-cod
+               move "Erro ao abrir arq. NovosAlunos.txt " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open extend arqAuditoria
+           if ws-fs-arqAuditoria <> 00
+           and ws-fs-arqAuditoria <> 05 then
+               move 9                                    to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                   to ws-msn-erro-cod
+               move "Erro ao abrir arq. Auditoria.log "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open i-o arqControle
+           if ws-fs-arqControle <> 00
+           and ws-fs-arqControle <> 05 then
+               move 10                                     to ws-msn-erro-ofsset
+               move ws-fs-arqControle                      to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqControle.dat "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           perform until ws-fs-arqNovosAlunos = 10
+
+               read arqNovosAlunos next
+               if  ws-fs-arqNovosAlunos = 0 then
+                   add 1 to ws-total-lidos
+
+                   perform busca-proximo-cod
+
+                   move fd-novo-aluno            to ws-aluno
+                   move fd-novo-endereco         to ws-endereco
+                   move fd-novo-pai              to ws-pai
+                   move fd-novo-mae              to ws-mae
+                   move fd-novo-tel              to ws-tel
+
+                   move ws-alunos                to fd-alunos
+                   write fd-alunos
+                   if ws-fs-arqCadAluno <> 0 then
+                       move 7                                  to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAluno                  to ws-msn-erro-cod
+                       move "Erro ao gravar arq. arqCadAluno " to ws-msn-erro-text
+                       perform finaliza-anormal
+                   else
+                       add 1 to ws-total-gravados
+                       display "Aluno importado, cod: " ws-ind " - " ws-aluno
+
+                       move spaces        to ws-aud-antes
+                       perform monta-imagem-aluno
+                       move ws-aud-imagem to ws-aud-depois
+                       move "INCLUSAO"    to ws-aud-operacao
+                       perform grava-auditoria
+                   end-if
+               else
+                   if ws-fs-arqNovosAlunos <> 10 then
+                       move 3                                  to ws-msn-erro-ofsset
+                       move ws-fs-arqNovosAlunos                to ws-msn-erro-cod
+                       move "Erro ao ler arq. NovosAlunos.txt " to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+           end-perform
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Busca o proximo codigo livre, igual à rotina de cadastro manual
+      *>------------------------------------------------------------------------
+       busca-proximo-cod section.
+
+      *>Consulta direta ao registro de controle - evita reler todo o
+      *>arqCadAluno só para descobrir o próximo cod. livre.
+           move "1" to fd-controle-chave
+           read arqControle
+           if ws-fs-arqControle = 0 then
+               add 1                        to fd-controle-ultimo-cod
+               move fd-controle-ultimo-cod  to ws-ind
+               rewrite fd-controle
+               if ws-fs-arqControle <> 0 then
+                   move 10                                     to ws-msn-erro-ofsset
+                   move ws-fs-arqControle                      to ws-msn-erro-cod
+                   move "Erro ao gravar arq. arqControle.dat " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           else
+               if ws-fs-arqControle = 23 then *>arqControle.dat ainda não existia (1a execução após a introdução do controle)
+                   perform busca-maior-cod-existente
+                   add 1                        to fd-controle-ultimo-cod
+                   move fd-controle-ultimo-cod  to ws-ind
+                   move "1"                     to fd-controle-chave
+                   write fd-controle
+                   if ws-fs-arqControle <> 0 then
+                       move 10                                     to ws-msn-erro-ofsset
+                       move ws-fs-arqControle                      to ws-msn-erro-cod
+                       move "Erro ao gravar arq. arqControle.dat " to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               else
+                   move 10                                   to ws-msn-erro-ofsset
+                   move ws-fs-arqControle                    to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqControle.dat "  to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+
+           .
+       busca-proximo-cod-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Migração única: quando arqControle.dat ainda não existe, varre
+      *>  arqCadAluno uma última vez para descobrir o maior cod. já
+      *>  usado, e a partir daí o controle passa a ser mantido direto.
+      *>------------------------------------------------------------------------
+       busca-maior-cod-existente section.
+
+           move 0 to fd-controle-ultimo-cod
+           move 1 to fd-ind
+           start arqCadAluno
+           if ws-fs-arqCadAluno = 0 then
+               perform until ws-fs-arqCadAluno = 10
+                   read arqCadAluno next
+                   if ws-fs-arqCadAluno = 0 then
+                       move fd-ind to fd-controle-ultimo-cod
+                   else
+                       if ws-fs-arqCadAluno <> 10 then
+                           move 7                                   to ws-msn-erro-ofsset
+                           move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+                           move "Erro ao ler arq. arqCadAluno "     to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
+               end-perform
+           else
+               if ws-fs-arqCadAluno <> 23 then *>23 = arqCadAluno vazio, ultimo cod. continua 0
+                   move 7                                   to ws-msn-erro-ofsset
+                   move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+                   move "Erro ao ler arq. arqCadAluno "     to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+
+           .
+       busca-maior-cod-existente-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Auditoria - monta uma imagem dos dados do aluno a partir de
+      *>  ws-alunos, igual à rotina equivalente do programa interativo
+      *>------------------------------------------------------------------------
+       monta-imagem-aluno section.
+
+           move spaces to ws-aud-imagem
+           string ws-aluno      delimited by size
+                  " | "         delimited by size
+                  ws-endereco   delimited by size
+                  " | "         delimited by size
+                  ws-pai        delimited by size
+                  " | "         delimited by size
+                  ws-mae        delimited by size
+                  " | "         delimited by size
+                  ws-tel        delimited by size
+                  " | notas:"   delimited by size
+                  ws-nota1      delimited by size
+                  " "           delimited by size
+                  ws-nota2      delimited by size
+                  " "           delimited by size
+                  ws-nota3      delimited by size
+                  " "           delimited by size
+                  ws-nota4      delimited by size
+                  " media:"     delimited by size
+                  ws-media      delimited by size
+                  " "           delimited by size
+                  ws-situacao   delimited by size
+                  into ws-aud-imagem
+
+           .
+       monta-imagem-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Auditoria - acrescenta uma linha no arquivo de auditoria
+      *>------------------------------------------------------------------------
+       grava-auditoria section.
+
+           move spaces to ws-aud-usuario
+           accept ws-aud-usuario from environment "USERNAME"
+           if ws-aud-usuario = spaces
+               accept ws-aud-usuario from environment "USER"
+           end-if
+
+           move spaces to fd-linha-auditoria
+           string function current-date (1:8)  delimited by size
+                  "-"                           delimited by size
+                  function current-date (9:6)   delimited by size
+                  " usuario:"                   delimited by size
+                  ws-aud-usuario                delimited by size
+                  " op:"                        delimited by size
+                  ws-aud-operacao               delimited by size
+                  " cod:"                       delimited by size
+                  ws-ind                        delimited by size
+                  " antes:["                    delimited by size
+                  ws-aud-antes                  delimited by size
+                  "] depois:["                  delimited by size
+                  ws-aud-depois                 delimited by size
+                  "]"                           delimited by size
+                  into fd-linha-auditoria
+
+           write fd-linha-auditoria
+           if ws-fs-arqAuditoria <> 0 then
+               move 9                                   to ws-msn-erro-ofsset
+               move ws-fs-arqAuditoria                  to ws-msn-erro-cod
+               move "Erro ao gravar arq. Auditoria.log " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       grava-auditoria-exit.
+           exit.
+
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqCadAluno
+           close arqNovosAlunos
+           close arqAuditoria
+           close arqControle
+
+           display "Linhas lidas    : " ws-total-lidos
+           display "Alunos gravados : " ws-total-gravados
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
