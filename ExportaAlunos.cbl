@@ -0,0 +1,145 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "ExportaAlunos".
+       author. "Leticia Fausto".
+       installation. "PC".
+       date-written. 08/08/2020.
+       date-compiled. 08/08/2020.
+
+      *>Utilitário de backup: lê arqCadAluno sequencialmente e grava
+      *>cada registro, sem alteração, em um arquivo sequencial simples
+      *>(BackupAlunos.dat), para arquivamento ou uso fora do programa.
+      *>O restauro correspondente é feito por RestauraAlunos.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+           select arqCadAluno assign to "arqCadAluno.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-ind
+           alternate record key is fd-aluno with duplicates
+           file status is ws-fs-arqCadAluno.
+
+           select arqBackup assign to "BackupAlunos.dat"
+           organization is sequential
+           file status is ws-fs-arqBackup.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqCadAluno.
+           copy ALUNO.
+
+       fd arqBackup
+           record contains 163 characters.
+       01  fd-alunos-backup                        pic x(163).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqCadAluno                       pic  9(02).
+       77  ws-fs-arqBackup                         pic  9(02).
+
+           copy MSGERRO.
+
+       77  ws-total-exportados                     pic 9(05) value 0.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqCadAluno
+           if ws-fs-arqCadAluno  <> 00
+           and ws-fs-arqCadAluno <> 05 then
+               move 1                                    to ws-msn-erro-ofsset
+               move ws-fs-arqCadAluno                    to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqCadAluno "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqBackup
+           if ws-fs-arqBackup <> 00 then
+               move 2                                    to ws-msn-erro-ofsset
+               move ws-fs-arqBackup                      to ws-msn-erro-cod
+               move "Erro ao abrir arq. BackupAlunos.dat " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           perform until ws-fs-arqCadAluno = 10
+
+               read arqCadAluno next
+               if  ws-fs-arqCadAluno = 0 then
+                   move fd-alunos       to fd-alunos-backup
+                   write fd-alunos-backup
+                   if ws-fs-arqBackup <> 0 then
+                       move 7                                     to ws-msn-erro-ofsset
+                       move ws-fs-arqBackup                       to ws-msn-erro-cod
+                       move "Erro ao gravar arq. BackupAlunos.dat " to ws-msn-erro-text
+                       perform finaliza-anormal
+                   else
+                       add 1 to ws-total-exportados
+                   end-if
+               else
+                   if ws-fs-arqCadAluno <> 10 then
+                       move 3                                   to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAluno                   to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqCadAluno "     to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+           end-perform
+
+           .
+       processamento-exit.
+           exit.
+
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqCadAluno
+           close arqBackup
+
+           display "Alunos exportados: " ws-total-exportados
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
