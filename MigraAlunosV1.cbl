@@ -0,0 +1,197 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "MigraAlunosV1".
+       author. "Leticia Fausto".
+       installation. "PC".
+       date-written. 08/08/2020.
+       date-compiled. 08/08/2020.
+
+      *>Utilitário de migração única: lê um arqCadAluno.dat gravado no
+      *>layout antigo (chave de 2 dígitos, sem media/situação/turma,
+      *>anterior ao alargamento da chave para 5 dígitos) e grava cada
+      *>registro convertido para o layout atual em BackupAlunos.dat -
+      *>mesmo formato produzido por ExportaAlunos. Depois de rodar este
+      *>programa, use RestauraAlunos para recriar o arqCadAluno.dat no
+      *>layout novo a partir desse backup.
+      *>
+      *>Antes de rodar: renomeie o arqCadAluno.dat antigo para
+      *>arqCadAluno_v1.dat (é esse nome que este programa abre), para
+      *>não sobrescrever nada no layout novo.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+           select arqCadAlunoV1 assign to "arqCadAluno_v1.dat"
+           organization is indexed
+           access mode is sequential
+           record key is fd-ind-v1
+           file status is ws-fs-arqCadAlunoV1.
+
+           select arqBackup assign to "BackupAlunos.dat"
+           organization is sequential
+           file status is ws-fs-arqBackup.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+       fd arqCadAlunoV1.
+       01  fd-alunos-v1.
+           05  fd-ind-v1                            pic 9(02).
+           05  fd-aluno-v1                          pic x(25).
+           05  fd-endereco-v1                       pic x(35).
+           05  fd-mae-v1                            pic x(25).
+           05  fd-pai-v1                            pic x(25).
+           05  fd-tel-v1                            pic x(15).
+           05  fd-nota-v1.
+               10  fd-nota1-v1                      pic 9(02)v99.
+               10  fd-nota2-v1                      pic 9(02)v99.
+               10  fd-nota3-v1                      pic 9(02)v99.
+               10  fd-nota4-v1                      pic 9(02)v99.
+
+       fd arqBackup
+           record contains 163 characters.
+       01  fd-alunos-backup                        pic x(163).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+       77  ws-fs-arqCadAlunoV1                     pic  9(02).
+       77  ws-fs-arqBackup                         pic  9(02).
+
+           copy MSGERRO.
+
+           copy ALUNOWS.
+
+       77  ws-total-migrados                       pic 9(05) value 0.
+
+      *>Declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           open input arqCadAlunoV1
+           if ws-fs-arqCadAlunoV1  <> 00
+           and ws-fs-arqCadAlunoV1 <> 05 then
+               move 1                                       to ws-msn-erro-ofsset
+               move ws-fs-arqCadAlunoV1                     to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqCadAluno_v1.dat " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open output arqBackup
+           if ws-fs-arqBackup <> 00 then
+               move 2                                    to ws-msn-erro-ofsset
+               move ws-fs-arqBackup                      to ws-msn-erro-cod
+               move "Erro ao abrir arq. BackupAlunos.dat " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           perform until ws-fs-arqCadAlunoV1 = 10
+
+               read arqCadAlunoV1 next
+               if  ws-fs-arqCadAlunoV1 = 0 then
+                   perform converte-registro
+                   move ws-alunos       to fd-alunos-backup
+                   write fd-alunos-backup
+                   if ws-fs-arqBackup <> 0 then
+                       move 7                                     to ws-msn-erro-ofsset
+                       move ws-fs-arqBackup                       to ws-msn-erro-cod
+                       move "Erro ao gravar arq. BackupAlunos.dat " to ws-msn-erro-text
+                       perform finaliza-anormal
+                   else
+                       add 1 to ws-total-migrados
+                   end-if
+               else
+                   if ws-fs-arqCadAlunoV1 <> 10 then
+                       move 3                                       to ws-msn-erro-ofsset
+                       move ws-fs-arqCadAlunoV1                     to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqCadAluno_v1.dat "  to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+           end-perform
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Converte um registro do layout antigo (chave de 2 dígitos,
+      *>  sem media/situação/turma) para o registro de trabalho no
+      *>  layout atual
+      *>------------------------------------------------------------------------
+       converte-registro section.
+
+           initialize ws-alunos
+           move fd-ind-v1        to ws-ind
+           move fd-aluno-v1      to ws-aluno
+           move fd-endereco-v1   to ws-endereco
+           move fd-mae-v1        to ws-mae
+           move fd-pai-v1        to ws-pai
+           move fd-tel-v1        to ws-tel
+           move fd-nota1-v1      to ws-nota1
+           move fd-nota2-v1      to ws-nota2
+           move fd-nota3-v1      to ws-nota3
+           move fd-nota4-v1      to ws-nota4
+
+           compute ws-media rounded =
+               (ws-nota1 + ws-nota2 + ws-nota3 + ws-nota4) / 4
+
+           if ws-media >= 6,00
+               move "Aprovado"  to ws-situacao
+           else
+               move "Reprovado" to ws-situacao
+           end-if
+
+           .
+       converte-registro-exit.
+           exit.
+
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqCadAlunoV1
+           close arqBackup
+
+           display "Alunos migrados: " ws-total-migrados
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
